@@ -16,8 +16,26 @@
       *   COMPARE-DATES    -- compares two YYYYMMDD dates
       *   ADD-DAYS-TO-DATE -- adds N days to a YYYYMMDD date
       *   DAYS-BETWEEN     -- returns signed days between two dates
-      *   FORMAT-DATE-SAFE -- formats date as printable string (YYYY-MM-DD)
+      *   FORMAT-DATE-SAFE -- formats date as printable string
       *
+      * MODIFICATION HISTORY:
+      *   1999-11-03  MERIDIAN-OPS  Original Y2K date rollover module.
+      *   2026-08-09  MERIDIAN-OPS  Wired up ADD-DAYS-TO-DATE (was
+      *                             documented but never coded). Added
+      *                             real ENTRY points for each routine
+      *                             instead of relying on fall-through
+      *                             from the primary entry. Fixed
+      *                             DATE-TO-JULIAN being hardcoded to
+      *                             the "A" side even when converting
+      *                             date B.
+      *   2026-08-09  MERIDIAN-OPS  VALIDATE-DATE-A/B now check DD
+      *                             against WS-MONTH-TABLE and
+      *                             IS-LEAP-YEAR instead of the crude
+      *                             1-31 range check.
+      *   2026-08-09  MERIDIAN-OPS  FORMAT-DATE-SAFE takes a format
+      *                             selector so callers can get
+      *                             MM/DD/YYYY or MM-DD-YYYY as well
+      *                             as the original YYYY-MM-DD.
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -49,6 +67,7 @@
 
        01  WS-JULIAN-A           PIC 9(9)  VALUE ZEROS.
        01  WS-JULIAN-B           PIC 9(9)  VALUE ZEROS.
+       01  WS-TARGET-JULIAN      PIC 9(9)  VALUE ZEROS.
        01  WS-DIFF               PIC S9(9) VALUE ZEROS.
        01  WS-TEMP               PIC 9(9)  VALUE ZEROS.
        01  WS-LEAP-FLAG          PIC X(1)  VALUE 'N'.
@@ -69,6 +88,21 @@
        01  WS-MONTH-TABLE REDEFINES WS-MONTHS-DAYS
                               PIC 9(2) OCCURS 12 TIMES.
 
+       01  WS-DAYS-IN-MONTH      PIC 9(2)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * Month-shift work fields for DATE-TO-JULIAN. Jan/Feb are        *
+      * treated as months 11/12 of the PRIOR year so the cumulative    *
+      * days-since-March table lines up across the Feb/Mar boundary    *
+      * regardless of month length or leap year.                       *
+      *----------------------------------------------------------------*
+       01  WS-SHIFT-A            PIC 9(1)  VALUE ZEROS.
+       01  WS-SHIFT-YEAR-A       PIC 9(5)  VALUE ZEROS.
+       01  WS-SHIFT-MONTH-A      PIC 9(2)  VALUE ZEROS.
+       01  WS-SHIFT-B            PIC 9(1)  VALUE ZEROS.
+       01  WS-SHIFT-YEAR-B       PIC 9(5)  VALUE ZEROS.
+       01  WS-SHIFT-MONTH-B      PIC 9(2)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * Linkage section -- interface for callers                       *
       *----------------------------------------------------------------*
@@ -79,11 +113,20 @@
        01  LS-DAYS-IN            PIC S9(9).
        01  LS-DATE-OUT           PIC 9(8).   *> YYYYMMDD result
        01  LS-RESULT             PIC S9(9).  *> signed result / comparison
-       01  LS-STRING-OUT         PIC X(10).  *> "YYYY-MM-DD"
+       01  LS-FORMAT-SEL         PIC 9(2).   *> 1=YYYY-MM-DD 2=MM/DD/YYYY
+                                              *> 3=MM-DD-YYYY
+       01  LS-STRING-OUT         PIC X(10).  *> formatted date
        01  LS-RETURN-CODE        PIC 9(2).   *>  0=OK 1=invalid date 2=overflow
 
        PROCEDURE DIVISION.
 
+      *================================================================*
+      * Primary entry -- this program is only ever meant to be reached *
+      * through one of the named ENTRY points below. Nothing to do.    *
+      *================================================================*
+       0000-DATE-ROLLOVER-MAIN.
+           GOBACK.
+
       *================================================================*
       * COMPARE-DATES                                                  *
       * IN:  LS-DATE-IN-1, LS-DATE-IN-2 (both YYYYMMDD)              *
@@ -93,14 +136,48 @@
       *      LS-RETURN-CODE  0=OK, 1=invalid input                    *
       *================================================================*
        COMPARE-DATES.
-           PERFORM UNPACK-DATE-A USING LS-DATE-IN-1
-           PERFORM UNPACK-DATE-B USING LS-DATE-IN-2
+       ENTRY "COMPARE-DATES" USING LS-DATE-IN-1 LS-DATE-IN-2
+               LS-RESULT LS-RETURN-CODE.
+           PERFORM UNPACK-DATE-A
+           PERFORM UNPACK-DATE-B
            PERFORM VALIDATE-DATE-A
            PERFORM VALIDATE-DATE-B
-           PERFORM DATE-TO-JULIAN USING WS-DATE-A WS-JULIAN-A
-           PERFORM DATE-TO-JULIAN USING WS-DATE-B WS-JULIAN-B
-           SUBTRACT WS-JULIAN-B FROM WS-JULIAN-A GIVING LS-RESULT
-           MOVE 0 TO LS-RETURN-CODE
+           IF LS-RETURN-CODE = 0
+               PERFORM DATE-TO-JULIAN-A
+               PERFORM DATE-TO-JULIAN-B
+               SUBTRACT WS-JULIAN-B FROM WS-JULIAN-A GIVING LS-RESULT
+           ELSE
+               MOVE ZEROS TO LS-RESULT
+           END-IF
+           GOBACK.
+
+      *================================================================*
+      * ADD-DAYS-TO-DATE                                               *
+      * IN:  LS-DATE-IN-1 (YYYYMMDD), LS-DAYS-IN (signed day count)   *
+      * OUT: LS-DATE-OUT (YYYYMMDD result)                            *
+      *      LS-RETURN-CODE  0=OK, 1=invalid input, 2=result overflow *
+      *================================================================*
+       ADD-DAYS-TO-DATE.
+       ENTRY "ADD-DAYS-TO-DATE" USING LS-DATE-IN-1 LS-DAYS-IN
+               LS-DATE-OUT LS-RETURN-CODE.
+           PERFORM UNPACK-DATE-A
+           PERFORM VALIDATE-DATE-A
+           IF LS-RETURN-CODE = 0
+               PERFORM DATE-TO-JULIAN-A
+               COMPUTE WS-TARGET-JULIAN = WS-JULIAN-A + LS-DAYS-IN
+               PERFORM JULIAN-TO-DATE-A
+               IF WS-DATE-A-YYYY < 1900 OR WS-DATE-A-YYYY > 2099
+                   MOVE 2 TO LS-RETURN-CODE
+                   MOVE ZEROS TO LS-DATE-OUT
+               ELSE
+                   COMPUTE LS-DATE-OUT =
+                       WS-DATE-A-YYYY * 10000
+                       + WS-DATE-A-MM * 100
+                       + WS-DATE-A-DD
+               END-IF
+           ELSE
+               MOVE ZEROS TO LS-DATE-OUT
+           END-IF
            GOBACK.
 
       *================================================================*
@@ -108,26 +185,57 @@
       * Same as COMPARE-DATES but semantics are date2 - date1         *
       *================================================================*
        DAYS-BETWEEN.
-           PERFORM UNPACK-DATE-A USING LS-DATE-IN-1
-           PERFORM UNPACK-DATE-B USING LS-DATE-IN-2
-           PERFORM DATE-TO-JULIAN USING WS-DATE-A WS-JULIAN-A
-           PERFORM DATE-TO-JULIAN USING WS-DATE-B WS-JULIAN-B
-           SUBTRACT WS-JULIAN-A FROM WS-JULIAN-B GIVING LS-RESULT
-           MOVE 0 TO LS-RETURN-CODE
+       ENTRY "DAYS-BETWEEN" USING LS-DATE-IN-1 LS-DATE-IN-2
+               LS-RESULT LS-RETURN-CODE.
+           PERFORM UNPACK-DATE-A
+           PERFORM UNPACK-DATE-B
+           PERFORM VALIDATE-DATE-A
+           PERFORM VALIDATE-DATE-B
+           IF LS-RETURN-CODE = 0
+               PERFORM DATE-TO-JULIAN-A
+               PERFORM DATE-TO-JULIAN-B
+               SUBTRACT WS-JULIAN-A FROM WS-JULIAN-B GIVING LS-RESULT
+           ELSE
+               MOVE ZEROS TO LS-RESULT
+           END-IF
            GOBACK.
 
       *================================================================*
       * FORMAT-DATE-SAFE                                               *
-      * IN:  LS-DATE-IN-1 (YYYYMMDD)                                  *
-      * OUT: LS-STRING-OUT "YYYY-MM-DD"                               *
+      * IN:  LS-DATE-IN-1  (YYYYMMDD)                                 *
+      *      LS-FORMAT-SEL 1=YYYY-MM-DD 2=MM/DD/YYYY 3=MM-DD-YYYY     *
+      * OUT: LS-STRING-OUT formatted per LS-FORMAT-SEL                *
       *================================================================*
        FORMAT-DATE-SAFE.
-           PERFORM UNPACK-DATE-A USING LS-DATE-IN-1
-           STRING WS-DATE-A-YYYY '-' WS-DATE-A-MM '-' WS-DATE-A-DD
-               DELIMITED SIZE INTO LS-STRING-OUT
+       ENTRY "FORMAT-DATE-SAFE" USING LS-DATE-IN-1 LS-FORMAT-SEL
+               LS-STRING-OUT LS-RETURN-CODE.
+           PERFORM UNPACK-DATE-A
            MOVE 0 TO LS-RETURN-CODE
+           EVALUATE LS-FORMAT-SEL
+               WHEN 2
+                   PERFORM FORMAT-STYLE-SLASH-A
+               WHEN 3
+                   PERFORM FORMAT-STYLE-DASH-MDY-A
+               WHEN OTHER
+                   PERFORM FORMAT-STYLE-ISO-A
+           END-EVALUATE
            GOBACK.
 
+       FORMAT-STYLE-ISO-A.
+      *> House standard: YYYY-MM-DD
+           STRING WS-DATE-A-YYYY '-' WS-DATE-A-MM '-' WS-DATE-A-DD
+               DELIMITED SIZE INTO LS-STRING-OUT.
+
+       FORMAT-STYLE-SLASH-A.
+      *> Printed statement standard: MM/DD/YYYY
+           STRING WS-DATE-A-MM '/' WS-DATE-A-DD '/' WS-DATE-A-YYYY
+               DELIMITED SIZE INTO LS-STRING-OUT.
+
+       FORMAT-STYLE-DASH-MDY-A.
+      *> Quarterly stmt_gen standard: MM-DD-YYYY
+           STRING WS-DATE-A-MM '-' WS-DATE-A-DD '-' WS-DATE-A-YYYY
+               DELIMITED SIZE INTO LS-STRING-OUT.
+
       *----------------------------------------------------------------*
       * Internal routines                                              *
       *----------------------------------------------------------------*
@@ -152,6 +260,23 @@
            END-IF
            IF WS-DATE-A-MM < 1 OR WS-DATE-A-MM > 12
                MOVE 1 TO LS-RETURN-CODE
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM VALIDATE-DAY-A
+           END-IF.
+
+       VALIDATE-DAY-A.
+      *> Check WS-DATE-A-DD against the real number of days in the
+      *> month, allowing for Feb 29 in leap years.
+           MOVE WS-MONTH-TABLE(WS-DATE-A-MM) TO WS-DAYS-IN-MONTH
+           IF WS-DATE-A-MM = 2
+               PERFORM IS-LEAP-YEAR-A
+               IF WS-LEAP-FLAG = 'Y'
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+               END-IF
+           END-IF
+           IF WS-DATE-A-DD < 1 OR WS-DATE-A-DD > WS-DAYS-IN-MONTH
+               MOVE 1 TO LS-RETURN-CODE
            END-IF.
 
        VALIDATE-DATE-B.
@@ -160,9 +285,24 @@
            END-IF
            IF WS-DATE-B-MM < 1 OR WS-DATE-B-MM > 12
                MOVE 1 TO LS-RETURN-CODE
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM VALIDATE-DAY-B
            END-IF.
 
-       IS-LEAP-YEAR.
+       VALIDATE-DAY-B.
+           MOVE WS-MONTH-TABLE(WS-DATE-B-MM) TO WS-DAYS-IN-MONTH
+           IF WS-DATE-B-MM = 2
+               PERFORM IS-LEAP-YEAR-B
+               IF WS-LEAP-FLAG = 'Y'
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+               END-IF
+           END-IF
+           IF WS-DATE-B-DD < 1 OR WS-DATE-B-DD > WS-DAYS-IN-MONTH
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       IS-LEAP-YEAR-A.
       *> Year 2000 IS a leap year. 1900 was NOT.
            MOVE 'N' TO WS-LEAP-FLAG
            IF FUNCTION MOD(WS-DATE-A-YYYY, 400) = 0
@@ -177,14 +317,90 @@
                END-IF
            END-IF.
 
-       DATE-TO-JULIAN.
-      *> Simplified Julian Day Number calculation.
-      *> Accurate enough for date arithmetic in the 1970-2099 window.
+       IS-LEAP-YEAR-B.
+           MOVE 'N' TO WS-LEAP-FLAG
+           IF FUNCTION MOD(WS-DATE-B-YYYY, 400) = 0
+               MOVE 'Y' TO WS-LEAP-FLAG
+           ELSE
+               IF FUNCTION MOD(WS-DATE-B-YYYY, 100) = 0
+                   MOVE 'N' TO WS-LEAP-FLAG
+               ELSE
+                   IF FUNCTION MOD(WS-DATE-B-YYYY, 4) = 0
+                       MOVE 'Y' TO WS-LEAP-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       DATE-TO-JULIAN-A.
+      *> Julian Day Number calculation, Fliegel & Van Flandern form.
+      *> Accurate for the full Gregorian range this module supports
+      *> (1900-2099).
+           COMPUTE WS-SHIFT-A =
+               FUNCTION INTEGER((14 - WS-DATE-A-MM) / 12)
+           COMPUTE WS-SHIFT-YEAR-A =
+               WS-DATE-A-YYYY + 4800 - WS-SHIFT-A
+           COMPUTE WS-SHIFT-MONTH-A =
+               WS-DATE-A-MM + 12 * WS-SHIFT-A - 3
            COMPUTE WS-JULIAN-A =
-               365 * WS-DATE-A-YYYY
-               + FUNCTION INTEGER(WS-DATE-A-YYYY / 4)
-               - FUNCTION INTEGER(WS-DATE-A-YYYY / 100)
-               + FUNCTION INTEGER(WS-DATE-A-YYYY / 400)
-               + WS-DATE-A-DD
-               + FUNCTION INTEGER((153 * WS-DATE-A-MM + 2) / 5)
+               WS-DATE-A-DD
+               + FUNCTION INTEGER((153 * WS-SHIFT-MONTH-A + 2) / 5)
+               + 365 * WS-SHIFT-YEAR-A
+               + FUNCTION INTEGER(WS-SHIFT-YEAR-A / 4)
+               - FUNCTION INTEGER(WS-SHIFT-YEAR-A / 100)
+               + FUNCTION INTEGER(WS-SHIFT-YEAR-A / 400)
+               - 32045.
+
+       DATE-TO-JULIAN-B.
+           COMPUTE WS-SHIFT-B =
+               FUNCTION INTEGER((14 - WS-DATE-B-MM) / 12)
+           COMPUTE WS-SHIFT-YEAR-B =
+               WS-DATE-B-YYYY + 4800 - WS-SHIFT-B
+           COMPUTE WS-SHIFT-MONTH-B =
+               WS-DATE-B-MM + 12 * WS-SHIFT-B - 3
+           COMPUTE WS-JULIAN-B =
+               WS-DATE-B-DD
+               + FUNCTION INTEGER((153 * WS-SHIFT-MONTH-B + 2) / 5)
+               + 365 * WS-SHIFT-YEAR-B
+               + FUNCTION INTEGER(WS-SHIFT-YEAR-B / 4)
+               - FUNCTION INTEGER(WS-SHIFT-YEAR-B / 100)
+               + FUNCTION INTEGER(WS-SHIFT-YEAR-B / 400)
                - 32045.
+
+       JULIAN-TO-DATE-A.
+      *> Inverse of DATE-TO-JULIAN-A. Walks WS-DATE-A year-by-year and
+      *> then month-by-month toward WS-TARGET-JULIAN using the same
+      *> forward formula, so the result always round-trips exactly
+      *> back through DATE-TO-JULIAN-A regardless of which direction
+      *> LS-DAYS-IN moved the date.
+           MOVE 1 TO WS-DATE-A-MM
+           MOVE 1 TO WS-DATE-A-DD
+           PERFORM DATE-TO-JULIAN-A
+           IF WS-JULIAN-A > WS-TARGET-JULIAN
+               PERFORM STEP-YEAR-BACK-A
+                   UNTIL WS-JULIAN-A <= WS-TARGET-JULIAN
+           ELSE
+               PERFORM STEP-YEAR-FORWARD-A
+                   UNTIL WS-JULIAN-A > WS-TARGET-JULIAN
+               PERFORM STEP-YEAR-BACK-A
+           END-IF
+           PERFORM STEP-MONTH-FORWARD-A
+               UNTIL WS-JULIAN-A > WS-TARGET-JULIAN
+               OR WS-DATE-A-MM > 12
+           PERFORM STEP-MONTH-BACK-A
+           COMPUTE WS-DATE-A-DD = WS-TARGET-JULIAN - WS-JULIAN-A + 1.
+
+       STEP-YEAR-BACK-A.
+           SUBTRACT 1 FROM WS-DATE-A-YYYY
+           PERFORM DATE-TO-JULIAN-A.
+
+       STEP-YEAR-FORWARD-A.
+           ADD 1 TO WS-DATE-A-YYYY
+           PERFORM DATE-TO-JULIAN-A.
+
+       STEP-MONTH-FORWARD-A.
+           ADD 1 TO WS-DATE-A-MM
+           PERFORM DATE-TO-JULIAN-A.
+
+       STEP-MONTH-BACK-A.
+           SUBTRACT 1 FROM WS-DATE-A-MM
+           PERFORM DATE-TO-JULIAN-A.
