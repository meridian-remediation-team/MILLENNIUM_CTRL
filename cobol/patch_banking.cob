@@ -19,6 +19,49 @@
       *     - accrual_batch (interest accrual runner)
       *     - stmt_gen (statement generation -- quarterly)
       *
+      *   2026-08-09  MERIDIAN-OPS  Added TR-INT-RATE to TRANS-RECORD.
+      *                             2200-CALC-INTEREST-YR was accruing
+      *                             against whatever was left sitting
+      *                             in WS-INTEREST-RATE -- nothing ever
+      *                             populated it from the transaction.
+      *   2026-08-09  MERIDIAN-OPS  Added 2150-DISPATCH-TRANS-TYPE so
+      *                             LOAN/CD/DEP records each get their
+      *                             own accrual rule instead of all
+      *                             being run through 2200-CALC-
+      *                             INTEREST-YR.
+      *   2026-08-09  MERIDIAN-OPS  Added checkpoint/restart. Pass 'R'
+      *                             as the first command-line arg to
+      *                             resume from the last checkpoint
+      *                             instead of reprocessing TRANS-FILE
+      *                             from record one.
+      *   2026-08-09  MERIDIAN-OPS  Rejected records now also go to
+      *                             ERROR-FILE with the offending date
+      *                             field and a reason code, instead of
+      *                             a single generic DATE-ERROR line.
+      *   2026-08-09  MERIDIAN-OPS  Matured accounts are now aged into
+      *                             buckets (CURRENT/1-30/31-60/61-90/
+      *                             90+) and sorted into REPORT-FILE by
+      *                             bucket instead of listed as a flat
+      *                             MATURED line per account.
+      *   2026-08-09  MERIDIAN-OPS  Added the end-of-run control-totals
+      *                             trailer (records read, errors
+      *                             rejected, interest records patched,
+      *                             total amount processed).
+      *   2026-08-09  MERIDIAN-OPS  2300-CHECK-MATURITY and
+      *                             2100-VALIDATE-DATE now call
+      *                             DATE-ROLLOVER for maturity
+      *                             comparison and day/leap-year
+      *                             validation instead of hand-rolling
+      *                             date math here.
+      *   2026-08-09  MERIDIAN-OPS  Matured accounts now WRITE to
+      *                             durable MATURED-FILE as they are
+      *                             found instead of only RELEASEing to
+      *                             the SORT's transient work file --
+      *                             a mid-batch abend before the SORT's
+      *                             OUTPUT PROCEDURE ran was silently
+      *                             losing every matured account found
+      *                             before the checkpoint on restart.
+      *
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -34,10 +77,18 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS-FILE  ASSIGN TO TRANSIN
-                              ORGANIZATION IS SEQUENTIAL.
-           SELECT REPORT-FILE ASSIGN TO REPOUT
-                              ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANS-FILE      ASSIGN TO TRANSIN
+                                  ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE     ASSIGN TO REPOUT
+                                  ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-CKPT-STATUS.
+           SELECT ERROR-FILE      ASSIGN TO ERRFILE
+                                  ORGANIZATION IS SEQUENTIAL.
+           SELECT MATURED-FILE    ASSIGN TO MATFILE
+                                  ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-FILE       ASSIGN TO SORTWK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -49,6 +100,7 @@
            05  TR-ACCOUNT-ID      PIC X(12).
            05  TR-TRANS-TYPE      PIC X(4).
            05  TR-AMOUNT          PIC S9(13)V99 COMP-3.
+           05  TR-INT-RATE        PIC S9(3)V9(6) COMP-3.
            05  TR-DATE.
                10  TR-YEAR        PIC 9(4).          *> PATCHED: was 9(2)
                10  TR-MONTH       PIC 9(2).
@@ -57,13 +109,58 @@
                10  TR-MAT-YEAR    PIC 9(4).          *> PATCHED: was 9(2)
                10  TR-MAT-MONTH   PIC 9(2).
                10  TR-MAT-DAY     PIC 9(2).
-           05  FILLER             PIC X(211).
+           05  FILLER             PIC X(206).
 
        FD  REPORT-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  REPORT-RECORD          PIC X(132).
 
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 48 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT  PIC 9(9).
+           05  CKPT-ACCOUNT-ID    PIC X(12).
+           05  CKPT-ERROR-COUNT   PIC 9(9).
+           05  CKPT-PATCHED-COUNT PIC 9(9).
+           05  CKPT-TOTAL-AMOUNT  PIC S9(15)V99 COMP-3.
+
+       FD  ERROR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 25 CHARACTERS.
+       01  ERROR-RECORD.
+           05  ERR-ACCOUNT-ID     PIC X(12).
+           05  ERR-DATE-FIELD     PIC X(8).
+           05  ERR-REASON-CODE    PIC 9(2).
+           05  FILLER             PIC X(3).
+
+      *----------------------------------------------------------------*
+      * MATURED-FILE -- durable log of every matured account found,    *
+      * written immediately as each one is detected instead of held    *
+      * only in the SORT's transient work file. A checkpoint/restart   *
+      * spans process boundaries, but a SORT's INPUT PROCEDURE and its  *
+      * RELEASEd records do not survive past the process that RELEASEd *
+      * them, so matured accounts found before an abend would otherwise *
+      * be lost for good on restart. MATURED-FILE is opened EXTEND on   *
+      * restart the same way REPORT-FILE/ERROR-FILE are, so the run     *
+      * that eventually reaches end-of-file has every matured account   *
+      * the job ever found, from every process that touched this run.  *
+      *----------------------------------------------------------------*
+       FD  MATURED-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 22 CHARACTERS.
+       01  MATURED-RECORD.
+           05  MTR-BUCKET         PIC 9(1).
+           05  MTR-ACCOUNT-ID     PIC X(12).
+           05  MTR-DAYS-PAST      PIC S9(9).
+
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05  SRT-BUCKET         PIC 9(1).
+           05  SRT-ACCOUNT-ID     PIC X(12).
+           05  SRT-DAYS-PAST      PIC S9(9).
+
        WORKING-STORAGE SECTION.
 
        01  WS-FLAGS.
@@ -71,11 +168,47 @@
            05  WS-ERROR-FLAG      PIC X(1)    VALUE 'N'.
            05  WS-DATE-VALID      PIC X(1)    VALUE 'N'.
 
+      *----------------------------------------------------------------*
+      * WS-ERROR-REASON -- which VALIDATE-DATE check rejected the      *
+      * record, written out to ERROR-FILE alongside the account and    *
+      * the offending date field.                                      *
+      *   10 = year out of range (1900-2099)                            *
+      *   20 = month out of range (1-12)                                *
+      *   30 = day invalid for the given month/year (real calendar and  *
+      *        leap-year check, via DATE-ROLLOVER)                      *
+      * Checks stop at the first failure, so exactly one reason code    *
+      * is ever recorded per record even when more than one check      *
+      * would have failed.                                              *
+      *----------------------------------------------------------------*
+       01  WS-ERROR-REASON        PIC 9(2)    VALUE ZEROS.
+           88  WS-ERR-BAD-YEAR                 VALUE 10.
+           88  WS-ERR-BAD-MONTH                VALUE 20.
+           88  WS-ERR-BAD-DAY                  VALUE 30.
+
        01  WS-COUNTERS.
            05  WS-RECORD-COUNT    PIC 9(9)    VALUE ZEROS.
            05  WS-ERROR-COUNT     PIC 9(9)    VALUE ZEROS.
            05  WS-PATCHED-COUNT   PIC 9(9)    VALUE ZEROS.
 
+      *----------------------------------------------------------------*
+      * CHECKPOINT / RESTART                                            *
+      *   WS-RUN-MODE  'N'=normal start  'R'=restart from checkpoint    *
+      *   Passed as the first command-line argument. Normal batch      *
+      *   scheduling omits it and gets a fresh start.                  *
+      *----------------------------------------------------------------*
+       01  WS-RUN-MODE            PIC X(1)    VALUE 'N'.
+           88  WS-RESTART-MODE                VALUE 'R'.
+       01  WS-CKPT-STATUS         PIC X(2)    VALUE '00'.
+           88  WS-CKPT-NOT-FOUND               VALUE '35'.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5)    VALUE 1000.
+       01  WS-RESTART-COUNT       PIC 9(9)    VALUE ZEROS.
+      *> Audit-only: the account on record as of the last checkpoint.
+      *> Fast-forward positions strictly by WS-RESTART-COUNT, not by
+      *> matching this field, since TR-ACCOUNT-ID is not unique in a
+      *> transaction log.
+       01  WS-RESTART-ACCOUNT-ID  PIC X(12)   VALUE SPACES.
+       01  WS-SKIP-COUNT          PIC 9(9)    VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * DATE WORK AREAS -- ALL 4-DIGIT YEAR AFTER PATCH               *
       *----------------------------------------------------------------*
@@ -84,15 +217,54 @@
            05  WS-CURR-MONTH      PIC 9(2).
            05  WS-CURR-DAY        PIC 9(2).
 
-       01  WS-COMPARE-DATE.
-           05  WS-COMP-YEAR       PIC 9(4).
-           05  WS-COMP-MONTH      PIC 9(2).
-           05  WS-COMP-DAY        PIC 9(2).
-
        01  WS-DAYS-REMAINING      PIC S9(9)   VALUE ZEROS.
        01  WS-INTEREST-RATE       PIC S9(3)V9(6) COMP-3.
        01  WS-INTEREST-AMT        PIC S9(13)V99 COMP-3.
        01  WS-DAYS-IN-YEAR        PIC 9(4)    VALUE 365.
+       01  WS-DAYS-IN-BANKER-YR   PIC 9(4)    VALUE 360.
+       01  WS-TOTAL-AMOUNT        PIC S9(15)V99 COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * MATURITY AGING -- 2300-CHECK-MATURITY now calls DATE-ROLLOVER's *
+      * DAYS-BETWEEN entry point instead of hand-rolling the date       *
+      * comparison, so it inherits DATE-ROLLOVER's date logic directly. *
+      *----------------------------------------------------------------*
+       01  WS-DATE-YYYYMMDD-1     PIC 9(8)    VALUE ZEROS.
+       01  WS-DATE-YYYYMMDD-2     PIC 9(8)    VALUE ZEROS.
+       01  WS-DAYS-PAST-MATURITY  PIC S9(9)   VALUE ZEROS.
+       01  WS-DR-RETURN-CODE      PIC 9(2)    VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * 2100-VALIDATE-DATE calls DATE-ROLLOVER's COMPARE-DATES with    *
+      * TR-DATE on both sides purely for its VALIDATE-DATE-A/B day and *
+      * leap-year checks; WS-VALIDATE-DISCARD holds the (unused)       *
+      * date-vs-itself comparison result.                               *
+      *----------------------------------------------------------------*
+       01  WS-TR-DATE-PACKED      PIC 9(8)    VALUE ZEROS.
+       01  WS-VALIDATE-DISCARD    PIC S9(9)   VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AGED MATURITY REPORT -- matured accounts are written to durable *
+      * MATURED-FILE bucketed by how far past maturity they are, then   *
+      * SORTed (USING MATURED-FILE) with OUTPUT PROCEDURE               *
+      * 7000-WRITE-AGED-REPORT writing them to REPORT-FILE sorted       *
+      * within each bucket.                                             *
+      *   1 = CURRENT   (matured today, 0 days past)                    *
+      *   2 = 1-30 days past maturity                                   *
+      *   3 = 31-60 days past maturity                                  *
+      *   4 = 61-90 days past maturity                                  *
+      *   5 = 90+ days past maturity                                    *
+      *----------------------------------------------------------------*
+       01  WS-AGING-BUCKET        PIC 9(1)    VALUE ZEROS.
+       01  WS-SORT-EOF            PIC X(1)    VALUE 'N'.
+       01  WS-BUCKET-LABEL        PIC X(9)    VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * END-OF-RUN CONTROL TOTALS -- printed to REPORT-FILE by         *
+      * 9010-WRITE-CONTROL-TOTALS.                                      *
+      *----------------------------------------------------------------*
+       01  WS-CTL-COUNT-ED        PIC Z(8)9.
+       01  WS-CTL-AMOUNT-ED       PIC -(14)9.99.
 
       *----------------------------------------------------------------*
       * ORIGINAL BROKEN FIELDS (kept for documentation only)          *
@@ -110,45 +282,196 @@
 
        0000-MAIN.
            PERFORM 1000-INITIALIZE
+           IF WS-RESTART-MODE
+               PERFORM 1200-RESTART-FASTFORWARD
+           ELSE
+               PERFORM 1100-READ-TRANS
+           END-IF
            PERFORM 2000-PROCESS-RECORDS
-               UNTIL WS-END-OF-FILE = 'Y'
+      *> MATURED-FILE now holds every matured account this run and
+      *> every prior process this run restarted from ever found; close
+      *> it so the SORT below can open it INPUT to read all of them.
+           CLOSE MATURED-FILE
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-BUCKET SRT-ACCOUNT-ID
+               USING MATURED-FILE
+               OUTPUT PROCEDURE IS 7000-WRITE-AGED-REPORT
            PERFORM 9000-TERMINATE
            STOP RUN.
 
        1000-INITIALIZE.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
            OPEN INPUT  TRANS-FILE
-           OPEN OUTPUT REPORT-FILE
            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURR-YEAR
            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-CURR-MONTH
            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-CURR-DAY
+      *> Read the checkpoint (if any) before opening REPORT-FILE and
+      *> ERROR-FILE, since whether a checkpoint was actually found
+      *> decides whether those logs continue or start fresh below.
+           IF WS-RESTART-MODE
+               PERFORM 1110-READ-LAST-CHECKPOINT
+           END-IF
+           IF WS-RESTART-MODE
+      *> A real restart -- extend the prior run's logs instead of
+      *> truncating the MATURED/DATE-ERROR/matured-account lines
+      *> already written.
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND MATURED-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT MATURED-FILE
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------*
+      * 1110-READ-LAST-CHECKPOINT -- the checkpoint file is a          *
+      * sequential log of every checkpoint written during the prior    *
+      * run; the last record in it is the most recent one. Read it     *
+      * INPUT here, then 1000-INITIALIZE reopens it OUTPUT to start a   *
+      * fresh log for the restarted run.                                *
+      *----------------------------------------------------------------*
+       1110-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               MOVE 'N' TO WS-RUN-MODE
+           ELSE
+               PERFORM 1120-READ-ONE-CHECKPOINT
+                   UNTIL WS-CKPT-STATUS = '10'
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       1120-READ-ONE-CHECKPOINT.
+           READ CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               MOVE CKPT-RECORD-COUNT   TO WS-RESTART-COUNT
+               MOVE CKPT-ACCOUNT-ID     TO WS-RESTART-ACCOUNT-ID
+               MOVE CKPT-ERROR-COUNT    TO WS-ERROR-COUNT
+               MOVE CKPT-PATCHED-COUNT  TO WS-PATCHED-COUNT
+               MOVE CKPT-TOTAL-AMOUNT   TO WS-TOTAL-AMOUNT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 1200-RESTART-FASTFORWARD -- skip past every TRANS-FILE record  *
+      * already reflected in the checkpoint instead of reprocessing    *
+      * the whole file from record one. Skips a COUNT of physical      *
+      * records rather than matching on TR-ACCOUNT-ID, which is not    *
+      * unique in a transaction log (the same account can legitimately *
+      * appear on more than one record).                                *
+      *----------------------------------------------------------------*
+       1200-RESTART-FASTFORWARD.
+           MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+           MOVE ZEROS TO WS-SKIP-COUNT
+           PERFORM 1210-SKIP-ONE-RECORD
+               UNTIL WS-SKIP-COUNT = WS-RESTART-COUNT
+               OR WS-END-OF-FILE = 'Y'
            PERFORM 1100-READ-TRANS.
 
+       1210-SKIP-ONE-RECORD.
+           PERFORM 1100-READ-TRANS
+           ADD 1 TO WS-SKIP-COUNT.
+
        1100-READ-TRANS.
            READ TRANS-FILE
                AT END MOVE 'Y' TO WS-END-OF-FILE.
 
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-RECORDS -- the read-validate-dispatch loop over    *
+      * TRANS-FILE. Runs as an ordinary paragraph ahead of the SORT in  *
+      * 0000-MAIN, not as its INPUT PROCEDURE, so matured accounts go   *
+      * straight to durable MATURED-FILE (2310-WRITE-MATURED) as they   *
+      * are found rather than living only in the SORT's transient work  *
+      * file for the lifetime of this process.                          *
+      *----------------------------------------------------------------*
        2000-PROCESS-RECORDS.
+           PERFORM 2010-PROCESS-ONE-RECORD
+               UNTIL WS-END-OF-FILE = 'Y'.
+
+       2010-PROCESS-ONE-RECORD.
            ADD 1 TO WS-RECORD-COUNT
            PERFORM 2100-VALIDATE-DATE
            IF WS-DATE-VALID = 'Y'
-               PERFORM 2200-CALC-INTEREST-YR
-               PERFORM 2300-CHECK-MATURITY
+               PERFORM 2150-DISPATCH-TRANS-TYPE
+               ADD TR-AMOUNT TO WS-TOTAL-AMOUNT
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                PERFORM 8000-WRITE-ERROR
            END-IF
+      *> Checkpoint on the interval boundary regardless of whether this
+      *> record was valid, so a run of clustered DATE-ERROR records
+      *> doesn't push the next checkpoint out indefinitely.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+               = ZEROS
+               PERFORM 2900-WRITE-CHECKPOINT
+           END-IF
            PERFORM 1100-READ-TRANS.
 
+      *----------------------------------------------------------------*
+      * 2900-WRITE-CHECKPOINT -- records how far the run has gotten so *
+      * a restart can fast-forward past everything already processed. *
+      *----------------------------------------------------------------*
+       2900-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT   TO CKPT-RECORD-COUNT
+           MOVE TR-ACCOUNT-ID     TO CKPT-ACCOUNT-ID
+           MOVE WS-ERROR-COUNT    TO CKPT-ERROR-COUNT
+           MOVE WS-PATCHED-COUNT  TO CKPT-PATCHED-COUNT
+           MOVE WS-TOTAL-AMOUNT   TO CKPT-TOTAL-AMOUNT
+           WRITE CHECKPOINT-RECORD.
+
+      *----------------------------------------------------------------*
+      * 2150-DISPATCH-TRANS-TYPE -- loans, CDs, and demand deposits    *
+      * accrue and mature differently. Route each record to its own   *
+      * rule instead of forcing every type through the loan logic.    *
+      *----------------------------------------------------------------*
+       2150-DISPATCH-TRANS-TYPE.
+           EVALUATE TR-TRANS-TYPE
+               WHEN 'LOAN'
+                   PERFORM 2200-CALC-INTEREST-YR
+                   PERFORM 2300-CHECK-MATURITY
+               WHEN 'CD'
+                   PERFORM 2210-CALC-INTEREST-CD
+                   PERFORM 2300-CHECK-MATURITY
+               WHEN 'DEP'
+                   PERFORM 2220-CALC-INTEREST-DEP
+               WHEN OTHER
+      *> Unrecognized type -- fall back to the original loan rule
+      *> rather than silently skipping the record.
+                   PERFORM 2200-CALC-INTEREST-YR
+                   PERFORM 2300-CHECK-MATURITY
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * 2100-VALIDATE-DATE -- checks stop at the first failure so      *
+      * WS-ERROR-REASON always reflects the check that actually        *
+      * tripped instead of being overwritten by a later, independent   *
+      * check. The day/leap-year check is delegated to DATE-ROLLOVER's *
+      * COMPARE-DATES (passing TR-DATE as both dates) so TR-DATE gets  *
+      * the same real calendar validation as maturity-date handling.   *
+      *----------------------------------------------------------------*
        2100-VALIDATE-DATE.
            MOVE 'Y' TO WS-DATE-VALID
+           MOVE ZEROS TO WS-ERROR-REASON
            IF TR-YEAR < 1900 OR TR-YEAR > 2099
                MOVE 'N' TO WS-DATE-VALID
-           END-IF
-           IF TR-MONTH < 1 OR TR-MONTH > 12
-               MOVE 'N' TO WS-DATE-VALID
-           END-IF
-           IF TR-DAY < 1 OR TR-DAY > 31
-               MOVE 'N' TO WS-DATE-VALID
+               MOVE 10 TO WS-ERROR-REASON
+           ELSE
+               IF TR-MONTH < 1 OR TR-MONTH > 12
+                   MOVE 'N' TO WS-DATE-VALID
+                   MOVE 20 TO WS-ERROR-REASON
+               ELSE
+                   COMPUTE WS-TR-DATE-PACKED =
+                       TR-YEAR * 10000 + TR-MONTH * 100 + TR-DAY
+                   CALL "COMPARE-DATES" USING
+                       BY CONTENT WS-TR-DATE-PACKED
+                       BY CONTENT WS-TR-DATE-PACKED
+                       BY REFERENCE WS-VALIDATE-DISCARD
+                       BY REFERENCE WS-DR-RETURN-CODE
+                   IF WS-DR-RETURN-CODE NOT = 0
+                       MOVE 'N' TO WS-DATE-VALID
+                       MOVE 30 TO WS-ERROR-REASON
+                   END-IF
+               END-IF
            END-IF.
 
        2200-CALC-INTEREST-YR.
@@ -159,6 +482,7 @@
       *   GIVING WS-DAYS-REMAINING                                    *
       *   (result was negative for year 2000)                         *
       *----------------------------------------------------------------*
+           MOVE TR-INT-RATE TO WS-INTEREST-RATE
            SUBTRACT WS-CURR-YEAR FROM TR-MAT-YEAR
                GIVING WS-DAYS-REMAINING
            MULTIPLY WS-DAYS-REMAINING BY WS-DAYS-IN-YEAR
@@ -166,38 +490,168 @@
            IF WS-DAYS-REMAINING <= ZEROS
                MOVE ZEROS TO WS-INTEREST-AMT
            ELSE
-               MOVE TR-AMOUNT TO WS-INTEREST-AMT
-               MULTIPLY WS-INTEREST-RATE BY WS-DAYS-REMAINING
-                   GIVING WS-INTEREST-AMT ROUNDED
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   TR-AMOUNT * WS-INTEREST-RATE * WS-DAYS-REMAINING
+           END-IF
+           ADD 1 TO WS-PATCHED-COUNT.
+
+      *----------------------------------------------------------------*
+      * 2210-CALC-INTEREST-CD -- certificates of deposit accrue to     *
+      * maturity like a loan, but on the 360-day banker's year that's  *
+      * standard for CD/money-market products instead of a 365-day    *
+      * year.                                                          *
+      *----------------------------------------------------------------*
+       2210-CALC-INTEREST-CD.
+           MOVE TR-INT-RATE TO WS-INTEREST-RATE
+           SUBTRACT WS-CURR-YEAR FROM TR-MAT-YEAR
+               GIVING WS-DAYS-REMAINING
+           MULTIPLY WS-DAYS-REMAINING BY WS-DAYS-IN-BANKER-YR
+               GIVING WS-DAYS-REMAINING
+           IF WS-DAYS-REMAINING <= ZEROS
+               MOVE ZEROS TO WS-INTEREST-AMT
+           ELSE
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   TR-AMOUNT * WS-INTEREST-RATE * WS-DAYS-REMAINING
+           END-IF
+           ADD 1 TO WS-PATCHED-COUNT.
+
+      *----------------------------------------------------------------*
+      * 2220-CALC-INTEREST-DEP -- demand deposits have no maturity     *
+      * date. Accrue interest on the balance for the time it has been  *
+      * on the books (TR-DATE to today) rather than time-to-maturity.  *
+      *----------------------------------------------------------------*
+       2220-CALC-INTEREST-DEP.
+           MOVE TR-INT-RATE TO WS-INTEREST-RATE
+           SUBTRACT TR-YEAR FROM WS-CURR-YEAR
+               GIVING WS-DAYS-REMAINING
+           MULTIPLY WS-DAYS-REMAINING BY WS-DAYS-IN-YEAR
+               GIVING WS-DAYS-REMAINING
+           IF WS-DAYS-REMAINING <= ZEROS
+               MOVE ZEROS TO WS-INTEREST-AMT
+           ELSE
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   TR-AMOUNT * WS-INTEREST-RATE * WS-DAYS-REMAINING
            END-IF
            ADD 1 TO WS-PATCHED-COUNT.
 
        2300-CHECK-MATURITY.
-           MOVE TR-MAT-YEAR  TO WS-COMP-YEAR
-           MOVE TR-MAT-MONTH TO WS-COMP-MONTH
-           MOVE TR-MAT-DAY   TO WS-COMP-DAY
-           IF WS-COMP-YEAR < WS-CURR-YEAR
+           COMPUTE WS-DATE-YYYYMMDD-1 =
+               TR-MAT-YEAR * 10000 + TR-MAT-MONTH * 100 + TR-MAT-DAY
+           COMPUTE WS-DATE-YYYYMMDD-2 =
+               WS-CURR-YEAR * 10000 + WS-CURR-MONTH * 100 + WS-CURR-DAY
+           CALL "DAYS-BETWEEN" USING WS-DATE-YYYYMMDD-1
+               WS-DATE-YYYYMMDD-2 WS-DAYS-PAST-MATURITY
+               WS-DR-RETURN-CODE
+           IF WS-DR-RETURN-CODE = 0 AND WS-DAYS-PAST-MATURITY
+               NOT LESS THAN ZEROS
                PERFORM 2310-WRITE-MATURED
-           ELSE IF WS-COMP-YEAR = WS-CURR-YEAR
-               IF WS-COMP-MONTH < WS-CURR-MONTH
-                   PERFORM 2310-WRITE-MATURED
-               ELSE IF WS-COMP-MONTH = WS-CURR-MONTH
-                   IF WS-COMP-DAY <= WS-CURR-DAY
-                       PERFORM 2310-WRITE-MATURED
-                   END-IF
-               END-IF
            END-IF.
 
+      *----------------------------------------------------------------*
+      * 2310-WRITE-MATURED -- bucket the matured account by how far    *
+      * past maturity it is and WRITE it to durable MATURED-FILE       *
+      * immediately, the same way 8000-WRITE-ERROR writes rejects      *
+      * immediately, so it survives a mid-batch abend and restart.     *
+      *----------------------------------------------------------------*
        2310-WRITE-MATURED.
-           MOVE TR-ACCOUNT-ID TO REPORT-RECORD(1:12)
-           MOVE ' MATURED ' TO REPORT-RECORD(13:9)
-           WRITE REPORT-RECORD.
+           PERFORM 2320-SET-AGING-BUCKET
+           MOVE WS-AGING-BUCKET   TO MTR-BUCKET
+           MOVE TR-ACCOUNT-ID     TO MTR-ACCOUNT-ID
+           MOVE WS-DAYS-PAST-MATURITY TO MTR-DAYS-PAST
+           WRITE MATURED-RECORD.
+
+       2320-SET-AGING-BUCKET.
+           EVALUATE TRUE
+               WHEN WS-DAYS-PAST-MATURITY = 0
+                   MOVE 1 TO WS-AGING-BUCKET
+               WHEN WS-DAYS-PAST-MATURITY <= 30
+                   MOVE 2 TO WS-AGING-BUCKET
+               WHEN WS-DAYS-PAST-MATURITY <= 60
+                   MOVE 3 TO WS-AGING-BUCKET
+               WHEN WS-DAYS-PAST-MATURITY <= 90
+                   MOVE 4 TO WS-AGING-BUCKET
+               WHEN OTHER
+                   MOVE 5 TO WS-AGING-BUCKET
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * 7000-WRITE-AGED-REPORT -- OUTPUT PROCEDURE for the SORT in     *
+      * 0000-MAIN. RETURNs the matured accounts in bucket/account      *
+      * order and writes the aged maturity report to REPORT-FILE.      *
+      *----------------------------------------------------------------*
+       7000-WRITE-AGED-REPORT.
+           PERFORM 7010-RETURN-ONE-SORTED
+           PERFORM 7020-WRITE-ONE-AGED
+               UNTIL WS-SORT-EOF = 'Y'.
+
+       7010-RETURN-ONE-SORTED.
+           RETURN SORT-FILE
+               AT END MOVE 'Y' TO WS-SORT-EOF.
+
+       7020-WRITE-ONE-AGED.
+           PERFORM 7030-SET-BUCKET-LABEL
+           MOVE SRT-ACCOUNT-ID  TO REPORT-RECORD(1:12)
+           MOVE ' MATURED '     TO REPORT-RECORD(13:9)
+           MOVE WS-BUCKET-LABEL TO REPORT-RECORD(22:9)
+           WRITE REPORT-RECORD
+           PERFORM 7010-RETURN-ONE-SORTED.
+
+       7030-SET-BUCKET-LABEL.
+           EVALUATE SRT-BUCKET
+               WHEN 1
+                   MOVE 'CURRENT' TO WS-BUCKET-LABEL
+               WHEN 2
+                   MOVE '1-30'    TO WS-BUCKET-LABEL
+               WHEN 3
+                   MOVE '31-60'   TO WS-BUCKET-LABEL
+               WHEN 4
+                   MOVE '61-90'   TO WS-BUCKET-LABEL
+               WHEN OTHER
+                   MOVE '90+'     TO WS-BUCKET-LABEL
+           END-EVALUATE.
 
        8000-WRITE-ERROR.
            MOVE TR-ACCOUNT-ID TO REPORT-RECORD(1:12)
            MOVE ' DATE-ERROR ' TO REPORT-RECORD(13:12)
-           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD
+           MOVE TR-ACCOUNT-ID TO ERR-ACCOUNT-ID
+           MOVE TR-DATE       TO ERR-DATE-FIELD
+           MOVE WS-ERROR-REASON TO ERR-REASON-CODE
+           WRITE ERROR-RECORD.
 
        9000-TERMINATE.
+           PERFORM 9010-WRITE-CONTROL-TOTALS
            CLOSE TRANS-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE ERROR-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------*
+      * 9010-WRITE-CONTROL-TOTALS -- end-of-run summary appended to    *
+      * REPORT-FILE: records read, errors rejected, interest records   *
+      * patched, and the total dollar amount processed.                *
+      *----------------------------------------------------------------*
+       9010-WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'RECORDS READ.............' TO REPORT-RECORD(1:25)
+           MOVE WS-RECORD-COUNT TO WS-CTL-COUNT-ED
+           MOVE WS-CTL-COUNT-ED TO REPORT-RECORD(27:9)
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'ERRORS REJECTED..........' TO REPORT-RECORD(1:25)
+           MOVE WS-ERROR-COUNT TO WS-CTL-COUNT-ED
+           MOVE WS-CTL-COUNT-ED TO REPORT-RECORD(27:9)
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'INTEREST RECORDS PATCHED.' TO REPORT-RECORD(1:25)
+           MOVE WS-PATCHED-COUNT TO WS-CTL-COUNT-ED
+           MOVE WS-CTL-COUNT-ED TO REPORT-RECORD(27:9)
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'TOTAL AMOUNT PROCESSED...' TO REPORT-RECORD(1:25)
+           MOVE WS-TOTAL-AMOUNT TO WS-CTL-AMOUNT-ED
+           MOVE WS-CTL-AMOUNT-ED TO REPORT-RECORD(27:18)
+           WRITE REPORT-RECORD.
